@@ -0,0 +1,284 @@
+identification division.
+program-id. day-1-expense.
+
+
+environment division.
+input-output section.
+       file-control.
+       select input-file assign to 'day-1-expense-input.txt'
+           organization is line sequential.
+       select report-file assign to 'day-1-expense-report.txt'
+           organization is line sequential.
+       select duplicate-file assign to 'day-1-expense-duplicates.txt'
+           organization is line sequential.
+       select reject-file assign to 'day-1-expense-rejects.txt'
+           organization is line sequential.
+
+
+data division.
+file section.
+fd input-file.
+      *> Making this field numeric results in the contents being decimally left-justified for subsequent math!
+01 input-string pic X(20).
+
+fd report-file.
+01 report-record pic x(80).
+
+fd duplicate-file.
+01 duplicate-record pic x(80).
+
+fd reject-file.
+01 reject-record pic x(80).
+
+working-storage section.
+01 state.
+       05 eof-ind pic x value "n".
+       05 input-value pic 9(8).
+       05 product pic 9(11) value 0.
+       05 total-records pic 9(5) value 0.
+       05 seen occurs 2020 times pic 9(4).
+01 locals.
+       05 complement pic 9(4).
+01 combination-mode pic x(6).
+01 triple-work.
+       05 idx-i pic 9(4).
+       05 idx-j pic 9(4).
+       05 idx-k pic s9(4).
+       05 found-triple pic x value "N".
+01 report-date pic x(8).
+01 report-line pic x(80).
+01 duplicate-line pic x(80).
+01 duplicate-count pic 9(5) value 0.
+01 reject-line pic x(80).
+01 reject-count pic 9(5) value 0.
+01 expense-record-count pic 9(6) value 0.
+01 total-value-sum pic 9(10) value 0.
+01 physical-record-count pic 9(6) value 0.
+01 physical-value-sum pic 9(10) value 0.
+01 manifest-control.
+       05 header-seen pic x value "N".
+       05 trailer-seen pic x value "N".
+       05 header-run-date pic x(8).
+       05 expected-record-count pic 9(6) value 0.
+       05 manifest-actual-count pic 9(6) value 0.
+       05 manifest-control-total pic 9(10) value 0.
+01 manifest-error-line pic x(80).
+
+linkage section.
+01 combination-mode-parm pic x(6).
+
+procedure division using combination-mode-parm.
+       main.
+           move combination-mode-parm to combination-mode.
+           if combination-mode = spaces
+               move "PAIR" to combination-mode
+           end-if.
+           accept report-date from date yyyymmdd.
+           open input input-file.
+           open output report-file.
+           open output duplicate-file.
+           open output reject-file.
+           perform write-report-header.
+           perform read-and-process until eof-ind = "Y".
+           close report-file.
+           close duplicate-file.
+           close reject-file.
+           goback.
+
+       read-and-process.
+           read input-file at end perform wrap-up.
+           add 1 to total-records.
+           if eof-ind = "n"
+               evaluate true
+                   when input-string(1:3) = "HDR"
+                       perform process-header-record
+                   when input-string(1:3) = "TRL"
+                       perform process-trailer-record
+                   when input-string = spaces
+                       add 1 to physical-record-count
+                       perform flag-reject-entry
+                   when function trim(input-string) is numeric
+                           and function length(function trim(input-string)) <= 8
+                       add 1 to physical-record-count
+                       perform process-data-record
+                   when other
+                       add 1 to physical-record-count
+                       perform flag-reject-entry
+               end-evaluate
+           end-if.
+
+       process-header-record.
+           move input-string(4:8) to header-run-date.
+           compute expected-record-count = function numval(input-string(12:6)).
+           move "Y" to header-seen.
+           display "HEADER: RUN DATE " header-run-date
+               " EXPECTED COUNT " expected-record-count.
+
+       process-trailer-record.
+           compute manifest-actual-count = function numval(input-string(4:6)).
+           compute manifest-control-total = function numval(input-string(10:10)).
+           move "Y" to trailer-seen.
+           perform validate-manifest-control.
+
+       validate-manifest-control.
+           if header-seen not = "Y"
+               move "MANIFEST ERROR: HEADER RECORD MISSING" to manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+           if trailer-seen not = "Y"
+               move "MANIFEST ERROR: TRAILER RECORD MISSING" to manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+           if expected-record-count not = physical-record-count
+               move spaces to manifest-error-line
+               string "MANIFEST ERROR: EXPECTED COUNT " expected-record-count
+                   " BUT PROCESSED " physical-record-count
+                   delimited by size into manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+           if manifest-actual-count not = physical-record-count
+               move spaces to manifest-error-line
+               string "MANIFEST ERROR: TRAILER COUNT " manifest-actual-count
+                   " BUT PROCESSED " physical-record-count
+                   delimited by size into manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+           if manifest-control-total not = physical-value-sum
+               move spaces to manifest-error-line
+               string "MANIFEST ERROR: TRAILER CONTROL TOTAL " manifest-control-total
+                   " BUT COMPUTED " physical-value-sum
+                   delimited by size into manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+
+       write-manifest-error-line.
+           display manifest-error-line.
+           move manifest-error-line to report-line.
+           write report-record from report-line.
+
+       process-data-record.
+           move function numval(input-string) to input-value.
+           add input-value to physical-value-sum.
+           if input-value < 1 or input-value > 2020
+               perform flag-reject-entry
+           else
+               add 1 to expense-record-count
+               add input-value to total-value-sum
+               if seen(input-value) >= 1
+                   perform flag-duplicate-entry
+               end-if
+               if combination-mode = "PAIR"
+                   move 2020 to complement
+                   subtract input-value from complement
+                   if complement >= 1 and complement <= 2020
+                       if seen(complement) >= 1
+                           multiply input-value by complement giving product
+                       end-if
+                   end-if
+               end-if
+               add 1 to seen(input-value)
+           end-if.
+
+       flag-reject-entry.
+           add 1 to reject-count.
+           move spaces to reject-line.
+           string "REJECTED AT LINE " total-records
+               ": " input-string
+               delimited by size into reject-line.
+           write reject-record from reject-line.
+
+       flag-duplicate-entry.
+           add 1 to duplicate-count.
+           move spaces to duplicate-line.
+           string "DUPLICATE AT LINE " total-records
+               ": EXPENSE VALUE " input-value
+               delimited by size into duplicate-line.
+           write duplicate-record from duplicate-line.
+
+       wrap-up.
+           move "Y" to eof-ind.
+           if combination-mode = "TRIPLE"
+               perform find-three-sum-combination
+           end-if.
+           if trailer-seen not = "Y"
+               perform validate-manifest-control
+           end-if.
+           perform write-report-trailer.
+           close input-file.
+
+       write-report-header.
+           move spaces to report-line.
+           string "DAY-1-EXPENSE - EXPENSE RECONCILIATION REPORT"
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "RUN DATE: " report-date delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "COMBINATION MODE: " combination-mode
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           write report-record from report-line.
+
+       write-report-trailer.
+           move spaces to report-line.
+           string "EXPENSE RECORDS READ: " expense-record-count
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "PRODUCT: " product delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "DUPLICATE ENTRIES FLAGGED: " duplicate-count
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "RECORDS REJECTED: " reject-count
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "MANIFEST HEADER SEEN: " header-seen
+               "  MANIFEST TRAILER SEEN: " trailer-seen
+               delimited by size into report-line.
+           write report-record from report-line.
+
+       find-three-sum-combination.
+           perform varying idx-i from 1 by 1
+                   until idx-i > 2019 or found-triple = "Y"
+               if seen(idx-i) >= 1
+                   perform varying idx-j from idx-i by 1
+                           until idx-j > 2019 or found-triple = "Y"
+                       if seen(idx-j) >= 1
+                           compute idx-k = 2020 - idx-i - idx-j
+                           if idx-k >= idx-j and idx-k <= 2020
+                               if seen(idx-k) >= 1
+                                   perform evaluate-triple-candidate
+                               end-if
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+           end-perform.
+
+       evaluate-triple-candidate.
+           evaluate true
+               when idx-i = idx-j and idx-j = idx-k
+                   if seen(idx-i) >= 3
+                       compute product = idx-i * idx-j * idx-k
+                       move "Y" to found-triple
+                   end-if
+               when idx-i = idx-j
+                   if seen(idx-i) >= 2
+                       compute product = idx-i * idx-j * idx-k
+                       move "Y" to found-triple
+                   end-if
+               when idx-j = idx-k
+                   if seen(idx-j) >= 2
+                       compute product = idx-i * idx-j * idx-k
+                       move "Y" to found-triple
+                   end-if
+               when other
+                   compute product = idx-i * idx-j * idx-k
+                   move "Y" to found-triple
+           end-evaluate.
