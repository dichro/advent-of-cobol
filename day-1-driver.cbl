@@ -0,0 +1,32 @@
+identification division.
+program-id. day-1-driver.
+
+
+environment division.
+
+
+data division.
+working-storage section.
+01 command-line-args pic x(80) value spaces.
+01 run-mode-parm pic x(7) value spaces.
+01 sub-mode-parm pic x(6) value spaces.
+01 upper-run-mode pic x(7).
+01 upper-sub-mode pic x(6).
+
+procedure division.
+       main.
+           accept command-line-args from command-line.
+           unstring command-line-args delimited by all spaces
+               into run-mode-parm sub-mode-parm
+           end-unstring.
+           move function upper-case(run-mode-parm) to upper-run-mode.
+           move function upper-case(sub-mode-parm) to upper-sub-mode.
+           evaluate upper-run-mode
+               when "FUEL"
+                   call "day-1-fuel"
+               when "EXPENSE"
+                   call "day-1-expense" using upper-sub-mode
+               when other
+                   display "day-1-driver: unrecognized run-mode " run-mode-parm
+           end-evaluate.
+           goback.
