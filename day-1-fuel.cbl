@@ -0,0 +1,307 @@
+identification division.
+program-id. day-1-fuel.
+
+
+environment division.
+input-output section.
+       file-control.
+       select module-file assign to 'day-1-fuel-input.txt'
+           organization is line sequential.
+       select report-file assign to 'day-1-fuel-report.txt'
+           organization is line sequential.
+       select checkpoint-file assign to 'day-1-fuel-checkpoint.dat'
+           organization is line sequential
+           file status is checkpoint-status.
+       select detail-file assign to 'day-1-fuel-detail.txt'
+           organization is line sequential.
+       select reject-file assign to 'day-1-fuel-rejects.txt'
+           organization is line sequential.
+
+
+data division.
+file section.
+fd module-file record varying from 1 to 20 characters depending on line-length.
+01 module-mass pic X(20).
+
+fd report-file.
+01 report-record pic x(80).
+
+fd detail-file.
+01 detail-record pic x(80).
+
+fd reject-file.
+01 reject-record pic x(80).
+
+fd checkpoint-file.
+01 checkpoint-record.
+       05 ck-complete-flag pic x.
+       05 ck-count pic 9(5).
+       05 ck-total-mass pic 9(8).
+       05 ck-total-mass-with-fuel pic 9(8).
+       05 ck-expected-count pic 9(6).
+       05 ck-physical-count pic 9(6).
+       05 ck-physical-mass-sum pic 9(10).
+       05 ck-reject-count pic 9(5).
+
+working-storage section.
+01 state.
+       05 eof-ind pic x value "n".
+       05 total-mass pic 9(8) value 0.
+       05 total-mass-with-fuel pic 9(8) value 0.
+       05 total-modules pic 9(5) value 0.
+       05 line-length pic 99.
+       05 module-mass-num pic 9(8).
+01 fuel-calc-work.
+       05 fuel-calc-mass pic s9(8).
+       05 fuel-calc-fuel pic s9(8).
+       05 fuel-calc-total pic s9(8).
+01 report-date pic x(8).
+01 report-line pic x(80).
+01 checkpoint-status pic xx.
+01 restart-skip-count pic 9(5).
+01 restart-skip-idx pic 9(5).
+01 detail-line pic x(80).
+01 reject-line pic x(80).
+01 reject-count pic 9(5) value 0.
+01 total-records pic 9(6) value 0.
+01 manifest-control.
+       05 header-seen pic x value "N".
+       05 trailer-seen pic x value "N".
+       05 header-run-date pic x(8).
+       05 expected-record-count pic 9(6) value 0.
+       05 manifest-actual-count pic 9(6) value 0.
+       05 manifest-control-total pic 9(10) value 0.
+01 physical-record-count pic 9(6) value 0.
+01 physical-mass-sum pic 9(10) value 0.
+01 manifest-error-line pic x(80).
+
+
+procedure division.
+       main.
+           accept report-date from date yyyymmdd.
+           perform load-checkpoint.
+           open input module-file.
+           perform skip-already-processed-records.
+           open output report-file.
+           perform write-report-header.
+           if restart-skip-count > 0
+               open extend detail-file
+               open extend reject-file
+           else
+               open output detail-file
+               open output reject-file
+           end-if.
+           if eof-ind = "Y"
+               perform wrap-up
+           else
+               perform read-and-process until eof-ind = "Y"
+           end-if.
+           close report-file.
+           close detail-file.
+           close reject-file.
+           close module-file.
+           goback.
+
+       load-checkpoint.
+           move 0 to restart-skip-count.
+           open input checkpoint-file.
+           if checkpoint-status = "00"
+               read checkpoint-file
+                   not at end
+                       if ck-complete-flag not = "Y"
+                           move ck-count to total-modules
+                           move ck-physical-count to restart-skip-count
+                           move ck-total-mass to total-mass
+                           move ck-total-mass-with-fuel to total-mass-with-fuel
+                           move ck-expected-count to expected-record-count
+                           move ck-physical-count to physical-record-count
+                           move ck-physical-mass-sum to physical-mass-sum
+                           move ck-reject-count to reject-count
+                           if restart-skip-count > 0
+                               add 1 to restart-skip-count
+                           end-if
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if.
+
+       skip-already-processed-records.
+           perform varying restart-skip-idx from 1 by 1
+                   until restart-skip-idx > restart-skip-count or eof-ind = "Y"
+               read module-file
+                   at end move "Y" to eof-ind
+               end-read
+           end-perform.
+           if restart-skip-count > 0
+               move "Y" to header-seen
+           end-if.
+
+       save-checkpoint.
+           move "N" to ck-complete-flag.
+           move total-modules to ck-count.
+           move total-mass to ck-total-mass.
+           move total-mass-with-fuel to ck-total-mass-with-fuel.
+           move expected-record-count to ck-expected-count.
+           move physical-record-count to ck-physical-count.
+           move physical-mass-sum to ck-physical-mass-sum.
+           move reject-count to ck-reject-count.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       read-and-process.
+           read module-file at end perform wrap-up.
+           add 1 to total-records.
+           if eof-ind = "n"
+               evaluate true
+                   when module-mass(1:3) = "HDR"
+                       perform process-header-record
+                   when module-mass(1:3) = "TRL"
+                       perform process-trailer-record
+                   when line-length >= 1 and line-length <= 8
+                       add 1 to physical-record-count
+                       perform process-data-record
+                   when other
+                       add 1 to physical-record-count
+                       perform flag-reject-entry
+               end-evaluate
+           end-if.
+
+       flag-reject-entry.
+           add 1 to reject-count.
+           display "REJECTED: bad line-length " line-length.
+           move spaces to reject-line.
+           string "REJECTED AT LINE " total-records
+               ": " module-mass
+               delimited by size into reject-line.
+           write reject-record from reject-line.
+
+       process-header-record.
+           move module-mass(4:8) to header-run-date.
+           compute expected-record-count = function numval(module-mass(12:6)).
+           move "Y" to header-seen.
+           display "HEADER: RUN DATE " header-run-date
+               " EXPECTED COUNT " expected-record-count.
+
+       process-trailer-record.
+           compute manifest-actual-count = function numval(module-mass(4:6)).
+           compute manifest-control-total = function numval(module-mass(10:10)).
+           move "Y" to trailer-seen.
+           perform validate-manifest-control.
+
+       validate-manifest-control.
+           if header-seen not = "Y"
+               move "MANIFEST ERROR: HEADER RECORD MISSING" to manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+           if trailer-seen not = "Y"
+               move "MANIFEST ERROR: TRAILER RECORD MISSING" to manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+           if expected-record-count not = physical-record-count
+               move spaces to manifest-error-line
+               string "MANIFEST ERROR: EXPECTED COUNT " expected-record-count
+                   " BUT PROCESSED " physical-record-count
+                   delimited by size into manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+           if manifest-actual-count not = physical-record-count
+               move spaces to manifest-error-line
+               string "MANIFEST ERROR: TRAILER COUNT " manifest-actual-count
+                   " BUT PROCESSED " physical-record-count
+                   delimited by size into manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+           if manifest-control-total not = physical-mass-sum
+               move spaces to manifest-error-line
+               string "MANIFEST ERROR: TRAILER CONTROL TOTAL " manifest-control-total
+                   " BUT COMPUTED " physical-mass-sum
+                   delimited by size into manifest-error-line
+               perform write-manifest-error-line
+           end-if.
+
+       write-manifest-error-line.
+           display manifest-error-line.
+           move manifest-error-line to report-line.
+           write report-record from report-line.
+
+       process-data-record.
+           compute module-mass-num = function numval(module-mass(1:line-length))
+           add module-mass-num to total-mass
+           add module-mass-num to physical-mass-sum
+           perform compute-recursive-fuel
+           add fuel-calc-total to total-mass-with-fuel
+           add 1 to total-modules
+           perform write-detail-record
+           perform save-checkpoint.
+
+       write-detail-record.
+           move spaces to detail-line.
+           string module-mass-num "," fuel-calc-total
+               delimited by size into detail-line.
+           write detail-record from detail-line.
+
+       compute-recursive-fuel.
+           move module-mass-num to fuel-calc-mass.
+           move 0 to fuel-calc-total.
+           perform until fuel-calc-mass <= 0
+               compute fuel-calc-fuel = (fuel-calc-mass / 3) - 2
+               if fuel-calc-fuel > 0
+                   add fuel-calc-fuel to fuel-calc-total
+                   move fuel-calc-fuel to fuel-calc-mass
+               else
+                   move 0 to fuel-calc-mass
+               end-if
+           end-perform.
+
+       wrap-up.
+           move "Y" to eof-ind.
+           if trailer-seen not = "Y"
+               perform validate-manifest-control
+           end-if.
+           perform write-report-trailer.
+           move "Y" to ck-complete-flag.
+           move total-modules to ck-count.
+           move total-mass to ck-total-mass.
+           move total-mass-with-fuel to ck-total-mass-with-fuel.
+           move expected-record-count to ck-expected-count.
+           move physical-record-count to ck-physical-count.
+           move physical-mass-sum to ck-physical-mass-sum.
+           move reject-count to ck-reject-count.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       write-report-header.
+           move spaces to report-line.
+           string "DAY-1-FUEL - MODULE MASS/FUEL CALCULATION REPORT"
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "RUN DATE: " report-date delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           write report-record from report-line.
+
+       write-report-trailer.
+           move spaces to report-line.
+           string "MODULES PROCESSED: " total-modules
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "TOTAL MASS: " total-mass
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "TOTAL MASS WITH FUEL: " total-mass-with-fuel
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "RECORDS REJECTED: " reject-count
+               delimited by size into report-line.
+           write report-record from report-line.
+           move spaces to report-line.
+           string "MANIFEST HEADER SEEN: " header-seen
+               "  MANIFEST TRAILER SEEN: " trailer-seen
+               delimited by size into report-line.
+           write report-record from report-line.
